@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author: AMRESH KADIAN.
+      * Date: 08/09/2026.
+      * Purpose: BULK DRIVER FOR RANDOM01.  READS A SINGLE CONTROL
+      *          CARD GIVING A RECORD COUNT AND A RANDOM01 MODE (PLUS
+      *          WHATEVER PARAMETERS THAT MODE NEEDS), CALLS RANDOM01
+      *          THAT MANY TIMES, AND WRITES ONE OUTPUT RECORD PER
+      *          CALL (SEQUENCE NUMBER, VALUE, TIMESTAMP) SO AN AUDIT
+      *          SAMPLE-NUMBER FILE CAN BE PRODUCED BY SUBMITTING ONE
+      *          CATALOGED JOB INSTEAD OF CODING A NEW CALLER.
+      * Tectonics: cobc
+      * Modifications:
+      *   08/09/2026  AK  REPLACED THE HAND-KEYED RND-PARMS-AREA WITH
+      *                    COPY RANDPARM, THE LAYOUT RANDOM01 ITSELF
+      *                    NOW COPIES INTO ITS LINKAGE SECTION, SO THIS
+      *                    PROGRAM'S PARAMETER AREA CAN NO LONGER DRIFT
+      *                    OUT OF STEP WITH RANDOM01'S THE WAY IT DID
+      *                    BELOW.
+      *   08/09/2026  AK  CTL-MODE 05 IS NOW REJECTED AT INITIALIZATION
+      *                    (RANDCTL'S FIXED-WIDTH CONTROL CARD HAS NO
+      *                    ROOM FOR A WEIGHT TABLE, SO A CARD REQUESTING
+      *                    IT WAS FALLING THROUGH TO RANDOM01 WITH AN
+      *                    ALL-ZERO TABLE) - MIRRORS RANDMIX'S EXISTING
+      *                    PER-LINE MODE 05 REJECTION.  ALSO ADDED THE
+      *                    WHEN 05 BRANCH TO 3000-GENERATE-ONE-RECORD'S
+      *                    EVALUATE SO A FUTURE WEIGHT-TABLE CARD FORMAT
+      *                    WOULD COPY OUT RND-CATEGORY-VAR INSTEAD OF
+      *                    FALLING INTO WHEN OTHER'S RND-RND-VAR.
+      *   08/09/2026  AK  RND-PARMS-AREA HAD FALLEN OUT OF STEP WITH
+      *                    RANDOM01'S LS-VARIABLES AFTER MODE 05 WAS
+      *                    ADDED THERE - RESYNCHRONISED THE TWO FIELD
+      *                    FOR FIELD (ADDED RND-WEIGHT-COUNT,
+      *                    RND-WEIGHT-TABLE AND RND-CATEGORY-VAR) SO
+      *                    THE CALL NO LONGER WRITES PAST THE END OF
+      *                    THIS PROGRAM'S COPY OF THE PARAMETER AREA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RANDBATCH.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT RANDBATCH-CONTROL-FILE
+               ASSIGN TO "RANDCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT RANDBATCH-OUTPUT-FILE
+               ASSIGN TO "RANDOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+      * ONE CONTROL CARD: HOW MANY RECORDS TO GENERATE, WHICH
+      * RANDOM01 MODE TO CALL, AND THE PARAMETERS THAT MODE NEEDS.
+      * UNUSED PARAMETERS FOR A GIVEN MODE ARE LEFT ZERO.
+       FD  RANDBATCH-CONTROL-FILE.
+       01 CTL-RECORD.
+           10 CTL-COUNT          PIC 9(07).
+           10 CTL-MODE           PIC 9(02).
+           10 CTL-RANGE-LOW      PIC 9(09).
+           10 CTL-RANGE-HIGH     PIC 9(09).
+           10 CTL-SEED-VALUE     PIC 9(09).
+           10 CTL-LENGTH         PIC 9(04).
+           10 FILLER             PIC X(40).
+      * ONE OUTPUT RECORD PER RANDOM01 CALL.
+       FD  RANDBATCH-OUTPUT-FILE.
+       01 OUT-RECORD.
+           10 OUT-SEQ-NBR         PIC 9(07).
+           10 OUT-VALUE           PIC X(40).
+           10 OUT-CURRENT-DATE    PIC 9(08).
+           10 OUT-CURRENT-TIME.
+               15 OUT-HOUR        PIC 99.
+               15 OUT-MINUTE      PIC 99.
+               15 OUT-MS          PIC 9(4).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77 WS-CONTROL-FILE-STATUS PIC XX.
+       77 WS-OUTPUT-FILE-STATUS  PIC XX.
+       77 WS-SEQ-NBR             PIC 9(07) COMP.
+       77 WS-ABEND-SWITCH        PIC X VALUE "N".
+           88 WS-ABEND                   VALUE "Y".
+      * PARAMETER AREA PASSED TO RANDOM01 - THE RANDPARM LAYOUT (SEE
+      * THAT MEMBER) WITH FIELD NAMES PREFIXED RND, SO THIS PROGRAM'S
+      * COPY OF THE LAYOUT CAN NEVER DRIFT OUT OF STEP WITH RANDOM01'S
+      * OWN LS-VARIABLES.
+           COPY RANDPARM
+               REPLACING ==PREFIX-VARIABLES== BY ==RND-VARIABLES==
+                 ==PREFIX-PARMS== BY ==RND-PARMS==
+                 ==PREFIX-LENGTH== BY ==RND-LENGTH==
+                 ==PREFIX-DATA== BY ==RND-DATA==
+                 ==PREFIX-RANGE-LOW== BY ==RND-RANGE-LOW==
+                 ==PREFIX-RANGE-HIGH== BY ==RND-RANGE-HIGH==
+                 ==PREFIX-SEED-VALUE== BY ==RND-SEED-VALUE==
+                 ==PREFIX-WEIGHT-COUNT== BY ==RND-WEIGHT-COUNT==
+                 ==PREFIX-WEIGHT-TABLE== BY ==RND-WEIGHT-TABLE==
+                 ==PREFIX-WEIGHT-CODE== BY ==RND-WEIGHT-CODE==
+                 ==PREFIX-WEIGHT-VALUE== BY ==RND-WEIGHT-VALUE==
+                 ==PREFIX-RETURN-AREA== BY ==RND-RETURN-AREA==
+                 ==PREFIX-RND-VAR== BY ==RND-RND-VAR==
+                 ==PREFIX-ALPHA-VAR== BY ==RND-ALPHA-VAR==
+                 ==PREFIX-CATEGORY-VAR== BY ==RND-CATEGORY-VAR==.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-ABEND
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 3000-GENERATE-ONE-RECORD THRU 3000-EXIT
+               VARYING WS-SEQ-NBR FROM 1 BY 1
+               UNTIL WS-SEQ-NBR > CTL-COUNT
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE CONTROL FILE, READ THE ONE CONTROL
+      * CARD IT CONTAINS, AND OPEN THE OUTPUT FILE.  ANY FAILURE HERE
+      * SETS WS-ABEND-SWITCH AND BAILS OUT TO 1000-EXIT SO MAINLINE
+      * CAN SKIP THE GENERATE-RECORDS LOOP.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RANDBATCH-CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "RANDBATCH: UNABLE TO OPEN RANDCTL, STATUS = "
+                   WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           READ RANDBATCH-CONTROL-FILE
+               AT END
+                   DISPLAY "RANDBATCH: RANDCTL HAS NO CONTROL CARD"
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABEND TO TRUE
+                   GO TO 1000-EXIT
+           END-READ
+           CLOSE RANDBATCH-CONTROL-FILE
+           IF CTL-MODE = 05
+               DISPLAY "RANDBATCH: CTL-MODE 05 NOT SUPPORTED - "
+                   "RANDCTL HAS NO ROOM FOR A WEIGHT TABLE"
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           OPEN OUTPUT RANDBATCH-OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "RANDBATCH: UNABLE TO OPEN RANDOUT, STATUS = "
+                   WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3000-GENERATE-ONE-RECORD - CALLS RANDOM01 ONCE WITH THE MODE
+      * AND PARAMETERS FROM THE CONTROL CARD AND WRITES ONE OUTPUT
+      * RECORD CARRYING THE SEQUENCE NUMBER, THE VALUE RETURNED, AND
+      * THE CURRENT TIMESTAMP.
+      ******************************************************************
+       3000-GENERATE-ONE-RECORD.
+           MOVE CTL-LENGTH      TO RND-LENGTH
+           MOVE CTL-MODE        TO RND-DATA
+           MOVE CTL-RANGE-LOW   TO RND-RANGE-LOW
+           MOVE CTL-RANGE-HIGH  TO RND-RANGE-HIGH
+           MOVE CTL-SEED-VALUE  TO RND-SEED-VALUE
+           CALL "RANDOM01" USING RND-VARIABLES
+           MOVE WS-SEQ-NBR TO OUT-SEQ-NBR
+           MOVE SPACES TO OUT-VALUE
+           EVALUATE CTL-MODE
+               WHEN 04
+                   MOVE RND-ALPHA-VAR TO OUT-VALUE
+               WHEN 05
+                   MOVE RND-CATEGORY-VAR TO OUT-VALUE
+               WHEN OTHER
+                   MOVE RND-RND-VAR TO OUT-VALUE
+           END-EVALUATE
+           ACCEPT OUT-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT OUT-CURRENT-TIME FROM TIME
+           WRITE OUT-RECORD.
+       3000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE WHATEVER IS STILL OPEN AND RETURN.
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE RANDBATCH-OUTPUT-FILE.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM RANDBATCH.
