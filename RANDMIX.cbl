@@ -0,0 +1,192 @@
+      ******************************************************************
+      * Author: AMRESH KADIAN.
+      * Date: 08/09/2026.
+      * Purpose: MIXED-MODE DRIVER FOR RANDOM01.  UNLIKE RANDBATCH,
+      *          WHICH APPLIES ONE SET OF PARAMETERS CTL-COUNT TIMES,
+      *          MIXCTL HOLDS ONE LINE PER RANDOM01 CALL AND EACH LINE
+      *          CARRIES ITS OWN MODE AND PARAMETERS, SO A ONE-OFF MIX
+      *          OF REQUESTS (E.G. 50 NUMBERS IN ONE RANGE PLUS 20
+      *          ALPHANUMERIC CODES OF ANOTHER LENGTH) CAN BE SATISFIED
+      *          BY EDITING ONE CONTROL FILE INSTEAD OF RUNNING SEVERAL
+      *          CATALOGED JOBS.  ALL RESULTS ARE WRITTEN TO MIXOUT IN
+      *          CONTROL-FILE ORDER.
+      *          MIXCTL SUPPORTS MODES 01 THRU 04; MODE 05'S WEIGHT
+      *          TABLE DOES NOT FIT A FIXED-WIDTH CONTROL CARD, SO A
+      *          MIXCTL LINE REQUESTING MODE 05 IS REJECTED WITH A
+      *          MESSAGE - STRATIFIED SAMPLING JOBS SHOULD CONTINUE TO
+      *          CALL RANDOM01 DIRECTLY.
+      * Tectonics: cobc
+      * Modifications:
+      *   08/09/2026  AK  REPLACED THE HAND-KEYED RND-PARMS-AREA WITH
+      *                    COPY RANDPARM, THE LAYOUT RANDOM01 ITSELF
+      *                    NOW COPIES INTO ITS LINKAGE SECTION, SO THIS
+      *                    PROGRAM'S PARAMETER AREA CAN NO LONGER DRIFT
+      *                    OUT OF STEP WITH RANDOM01'S.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RANDMIX.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT RANDMIX-CONTROL-FILE
+               ASSIGN TO "MIXCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT RANDMIX-OUTPUT-FILE
+               ASSIGN TO "MIXOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+      * ONE LINE PER RANDOM01 CALL.  UNUSED PARAMETERS FOR A GIVEN
+      * MODE ARE LEFT ZERO.
+       FD  RANDMIX-CONTROL-FILE.
+       01 CTL-RECORD.
+           10 CTL-MODE           PIC 9(02).
+           10 CTL-RANGE-LOW      PIC 9(09).
+           10 CTL-RANGE-HIGH     PIC 9(09).
+           10 CTL-SEED-VALUE     PIC 9(09).
+           10 CTL-LENGTH         PIC 9(04).
+           10 FILLER             PIC X(47).
+      * ONE OUTPUT RECORD PER CONTROL-FILE LINE.
+       FD  RANDMIX-OUTPUT-FILE.
+       01 OUT-RECORD.
+           10 OUT-LINE-NBR        PIC 9(07).
+           10 OUT-MODE            PIC 9(02).
+           10 OUT-VALUE           PIC X(40).
+           10 OUT-CURRENT-DATE    PIC 9(08).
+           10 OUT-CURRENT-TIME.
+               15 OUT-HOUR        PIC 99.
+               15 OUT-MINUTE      PIC 99.
+               15 OUT-MS          PIC 9(4).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77 WS-CONTROL-FILE-STATUS PIC XX.
+       77 WS-OUTPUT-FILE-STATUS  PIC XX.
+       77 WS-LINE-NBR            PIC 9(07) COMP VALUE ZERO.
+       77 WS-ABEND-SWITCH        PIC X VALUE "N".
+           88 WS-ABEND                   VALUE "Y".
+       77 WS-CONTROL-EOF-SWITCH  PIC X VALUE "N".
+           88 WS-CONTROL-EOF              VALUE "Y".
+      * PARAMETER AREA PASSED TO RANDOM01 - THE RANDPARM LAYOUT (SEE
+      * THAT MEMBER) WITH FIELD NAMES PREFIXED RND, SO THIS PROGRAM'S
+      * COPY OF THE LAYOUT CAN NEVER DRIFT OUT OF STEP WITH RANDOM01'S
+      * OWN LS-VARIABLES.
+           COPY RANDPARM
+               REPLACING ==PREFIX-VARIABLES== BY ==RND-VARIABLES==
+                 ==PREFIX-PARMS== BY ==RND-PARMS==
+                 ==PREFIX-LENGTH== BY ==RND-LENGTH==
+                 ==PREFIX-DATA== BY ==RND-DATA==
+                 ==PREFIX-RANGE-LOW== BY ==RND-RANGE-LOW==
+                 ==PREFIX-RANGE-HIGH== BY ==RND-RANGE-HIGH==
+                 ==PREFIX-SEED-VALUE== BY ==RND-SEED-VALUE==
+                 ==PREFIX-WEIGHT-COUNT== BY ==RND-WEIGHT-COUNT==
+                 ==PREFIX-WEIGHT-TABLE== BY ==RND-WEIGHT-TABLE==
+                 ==PREFIX-WEIGHT-CODE== BY ==RND-WEIGHT-CODE==
+                 ==PREFIX-WEIGHT-VALUE== BY ==RND-WEIGHT-VALUE==
+                 ==PREFIX-RETURN-AREA== BY ==RND-RETURN-AREA==
+                 ==PREFIX-RND-VAR== BY ==RND-RND-VAR==
+                 ==PREFIX-ALPHA-VAR== BY ==RND-ALPHA-VAR==
+                 ==PREFIX-CATEGORY-VAR== BY ==RND-CATEGORY-VAR==.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-ABEND
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 2000-PROCESS-ONE-LINE THRU 2000-EXIT
+               UNTIL WS-CONTROL-EOF
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+      ******************************************************************
+      * 1000-INITIALIZE - OPEN THE CONTROL FILE AND THE OUTPUT FILE.
+      * ANY FAILURE HERE SETS WS-ABEND-SWITCH AND BAILS OUT TO
+      * 1000-EXIT SO MAINLINE CAN SKIP THE PROCESSING LOOP.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RANDMIX-CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "RANDMIX: UNABLE TO OPEN MIXCTL, STATUS = "
+                   WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           OPEN OUTPUT RANDMIX-OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "RANDMIX: UNABLE TO OPEN MIXOUT, STATUS = "
+                   WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-PROCESS-ONE-LINE - READS ONE CONTROL-FILE LINE; IF IT IS
+      * A VALID MODE, CALLS RANDOM01 WITH THAT LINE'S OWN PARAMETERS
+      * AND WRITES ONE MIXOUT RECORD.  MODE 05 IS REJECTED SINCE ITS
+      * WEIGHT TABLE DOES NOT FIT A MIXCTL LINE.
+      ******************************************************************
+       2000-PROCESS-ONE-LINE.
+           READ RANDMIX-CONTROL-FILE
+               AT END
+                   SET WS-CONTROL-EOF TO TRUE
+           END-READ
+           IF NOT WS-CONTROL-EOF
+               ADD 1 TO WS-LINE-NBR
+               IF CTL-MODE = 05
+                   DISPLAY "RANDMIX: LINE " WS-LINE-NBR
+                       " REQUESTS MODE 05, NOT SUPPORTED BY MIXCTL - "
+                       "SKIPPED"
+               ELSE
+                   PERFORM 2100-CALL-RANDOM01 THRU 2100-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2100-CALL-RANDOM01 - CALLS RANDOM01 WITH THIS LINE'S OWN MODE
+      * AND PARAMETERS AND WRITES THE RESULT TO MIXOUT.
+      ******************************************************************
+       2100-CALL-RANDOM01.
+           MOVE CTL-LENGTH      TO RND-LENGTH
+           MOVE CTL-MODE        TO RND-DATA
+           MOVE CTL-RANGE-LOW   TO RND-RANGE-LOW
+           MOVE CTL-RANGE-HIGH  TO RND-RANGE-HIGH
+           MOVE CTL-SEED-VALUE  TO RND-SEED-VALUE
+           CALL "RANDOM01" USING RND-VARIABLES
+           MOVE WS-LINE-NBR TO OUT-LINE-NBR
+           MOVE CTL-MODE TO OUT-MODE
+           MOVE SPACES TO OUT-VALUE
+           EVALUATE CTL-MODE
+               WHEN 04
+                   MOVE RND-ALPHA-VAR TO OUT-VALUE
+               WHEN OTHER
+                   MOVE RND-RND-VAR TO OUT-VALUE
+           END-EVALUATE
+           ACCEPT OUT-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT OUT-CURRENT-TIME FROM TIME
+           WRITE OUT-RECORD.
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE WHATEVER IS STILL OPEN AND RETURN.
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE RANDMIX-CONTROL-FILE
+           CLOSE RANDMIX-OUTPUT-FILE.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM RANDMIX.
