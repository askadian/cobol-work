@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Member: RANDPARM.
+      * Purpose: PARAMETER-AREA LAYOUT SHARED BY RANDOM01 AND EVERY ONE
+      *          OF ITS CALLERS.  RANDOM01 COPIES THIS INTO ITS LINKAGE
+      *          SECTION AND EACH CALLER COPIES IT INTO ITS OWN
+      *          WORKING-STORAGE TO BUILD THE AREA IT PASSES ON THE
+      *          CALL "RANDOM01" USING STATEMENT, SO THE TWO COPIES OF
+      *          THE LAYOUT CAN NEVER DRIFT OUT OF STEP WITH EACH OTHER
+      *          THE WAY TWO HAND-KEYED COPIES CAN.  EVERY FIELD NAME
+      *          HERE IS WRITTEN WITH A PREFIX- PLACEHOLDER; INCLUDE
+      *          WITH COPY RANDPARM REPLACING ==PREFIX-xxx== BY
+      *          ==yyy-xxx== FOR EACH NAME BELOW, GIVING THE FIELDS
+      *          WHATEVER PREFIX THE INCLUDING PROGRAM USES (LS IN
+      *          RANDOM01 ITSELF, RND IN ITS CALLERS).
+      ******************************************************************
+       01 PREFIX-VARIABLES.
+           10 PREFIX-PARMS.
+               15 PREFIX-LENGTH       PIC S9(04) COMP.
+               15 PREFIX-DATA         PIC 9(02).
+               15 PREFIX-RANGE-LOW    PIC 9(09).
+               15 PREFIX-RANGE-HIGH   PIC 9(09).
+               15 PREFIX-SEED-VALUE   PIC 9(09).
+               15 PREFIX-WEIGHT-COUNT PIC S9(04) COMP.
+               15 PREFIX-WEIGHT-TABLE OCCURS 20 TIMES.
+                   20 PREFIX-WEIGHT-CODE  PIC X(04).
+                   20 PREFIX-WEIGHT-VALUE PIC 9(05).
+           10 PREFIX-RETURN-AREA.
+               15 PREFIX-RND-VAR      PIC 9(09).
+               15 PREFIX-ALPHA-VAR    PIC X(40).
+               15 PREFIX-CATEGORY-VAR PIC X(04).
