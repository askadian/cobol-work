@@ -0,0 +1,230 @@
+      ******************************************************************
+      * Author: AMRESH KADIAN.
+      * Date: 08/09/2026.
+      * Purpose: DISTRIBUTION-CHECK REPORT FOR RANDOM01.  READS
+      *          RANDOM01'S CALL-AUDIT FILE FOR A GIVEN DATE RANGE AND
+      *          PRINTS A HISTOGRAM OF THE LS-RND-VAR VALUES ISSUED
+      *          SO WE CAN PERIODICALLY CONFIRM THE GENERATOR'S
+      *          OUTPUT STILL LOOKS REASONABLY UNIFORM BEFORE RELYING
+      *          ON IT FOR A COMPLIANCE-SENSITIVE SAMPLE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RANDRPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT RANDRPT-CONTROL-FILE
+               ASSIGN TO "RPTCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT RANDRPT-AUDIT-FILE
+               ASSIGN TO "RANDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RANDRPT-REPORT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+      * ONE CONTROL CARD: THE DATE RANGE TO REPORT ON, YYYYMMDD.
+       FD  RANDRPT-CONTROL-FILE.
+       01 CTL-RECORD.
+           10 CTL-START-DATE      PIC 9(08).
+           10 CTL-END-DATE        PIC 9(08).
+           10 FILLER              PIC X(64).
+      * SAME LAYOUT RANDOM01 WRITES TO RANDAUD.
+       FD  RANDRPT-AUDIT-FILE.
+       01 AUDIT-RECORD.
+           10 AUD-CURRENT-DATE PIC 9(08).
+           10 AUD-CURRENT-TIME.
+               20  AUD-HOUR    PIC 99.
+               20  AUD-MINUTE  PIC 99.
+               20  AUD-MS      PIC 9(4).
+           10 AUD-MODE         PIC 9(02).
+           10 AUD-RND-VAR      PIC 9(09).
+       FD  RANDRPT-REPORT-FILE.
+       01 RPT-RECORD.
+           10 RPT-BUCKET-LABEL   PIC X(21).
+           10 RPT-COUNT          PIC ZZZZZZ9.
+           10 FILLER             PIC X(02) VALUE SPACES.
+           10 RPT-BAR            PIC X(50).
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77 WS-CONTROL-FILE-STATUS PIC XX.
+       77 WS-AUDIT-FILE-STATUS   PIC XX.
+       77 WS-REPORT-FILE-STATUS  PIC XX.
+       77 WS-ABEND-SWITCH        PIC X VALUE "N".
+           88 WS-ABEND                   VALUE "Y".
+       77 WS-AUDIT-EOF-SWITCH    PIC X VALUE "N".
+           88 WS-AUDIT-EOF                VALUE "Y".
+       77 WS-TOTAL-RECORDS       PIC 9(07) COMP VALUE ZERO.
+       77 WS-BUCKET-IDX          PIC 9(02) COMP.
+       77 WS-BUCKET-LOW          PIC 9(09).
+       77 WS-BUCKET-HIGH         PIC 9(09).
+       77 WS-BAR-LENGTH          PIC 9(02) COMP.
+       77 WS-BAR-POSN            PIC 9(02) COMP.
+       77 WS-HEADER-LINE         PIC X(80).
+       01 WS-BUCKET-TABLE.
+           10 WS-BUCKET-COUNT OCCURS 10 TIMES PIC 9(07) COMP.
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF WS-ABEND
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 2000-BUILD-HISTOGRAM THRU 2000-EXIT
+               UNTIL WS-AUDIT-EOF
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+       0000-MAINLINE-EXIT.
+           GOBACK.
+      ******************************************************************
+      * 1000-INITIALIZE - READ THE ONE CONTROL CARD GIVING THE DATE
+      * RANGE, THEN OPEN THE AUDIT FILE TO READ AND THE REPORT FILE
+      * TO WRITE.  ANY FAILURE SETS WS-ABEND-SWITCH.
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT RANDRPT-CONTROL-FILE
+           IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "RANDRPT: UNABLE TO OPEN RPTCTL, STATUS = "
+                   WS-CONTROL-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           READ RANDRPT-CONTROL-FILE
+               AT END
+                   DISPLAY "RANDRPT: RPTCTL HAS NO CONTROL CARD"
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-ABEND TO TRUE
+                   GO TO 1000-EXIT
+           END-READ
+           CLOSE RANDRPT-CONTROL-FILE
+           OPEN INPUT RANDRPT-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "RANDRPT: UNABLE TO OPEN RANDAUD, STATUS = "
+                   WS-AUDIT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           OPEN OUTPUT RANDRPT-REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "RANDRPT: UNABLE TO OPEN RPTOUT, STATUS = "
+                   WS-REPORT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-ABEND TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2000-BUILD-HISTOGRAM - READS ONE AUDIT RECORD; RECORDS DATED
+      * WITHIN CTL-START-DATE THRU CTL-END-DATE FOR MODES 01-03 ARE
+      * TALLIED INTO THE BUCKET THEIR AUD-RND-VAR FALLS INTO.  MODES
+      * 04 AND 05 ARE EXCLUDED: MODE 04 ALWAYS LOGS AUD-RND-VAR AS
+      * ZERO (IT RETURNS LS-ALPHA-VAR INSTEAD) AND MODE 05 LOGS THE
+      * WEIGHT-TABLE DRAW, NOT A FLAT 0 THRU 999999999 VALUE - NEITHER
+      * IS REPRESENTATIVE OF THE GENERATOR'S RAW OUTPUT THIS REPORT IS
+      * CHECKING.
+      ******************************************************************
+       2000-BUILD-HISTOGRAM.
+           READ RANDRPT-AUDIT-FILE
+               AT END
+                   SET WS-AUDIT-EOF TO TRUE
+           END-READ
+           IF NOT WS-AUDIT-EOF
+               IF AUD-CURRENT-DATE >= CTL-START-DATE
+                  AND AUD-CURRENT-DATE <= CTL-END-DATE
+                  AND AUD-MODE <= 03
+                   PERFORM 2100-TALLY-BUCKET THRU 2100-EXIT
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 2100-TALLY-BUCKET - EACH BUCKET COVERS 100,000,000 OF THE
+      * 0 THRU 999,999,999 RANGE LS-RND-VAR IS DRAWN FROM.
+      ******************************************************************
+       2100-TALLY-BUCKET.
+           COMPUTE WS-BUCKET-IDX = (AUD-RND-VAR / 100000000) + 1
+           ADD 1 TO WS-BUCKET-COUNT(WS-BUCKET-IDX)
+           ADD 1 TO WS-TOTAL-RECORDS.
+       2100-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3000-PRINT-REPORT - WRITES A HEADER LINE, ONE LINE PER BUCKET
+      * SHOWING ITS RANGE, COUNT AND A PROPORTIONAL BAR OF ASTERISKS,
+      * AND A TOTAL LINE.
+      ******************************************************************
+       3000-PRINT-REPORT.
+           MOVE SPACES TO WS-HEADER-LINE
+           STRING "RANDOM01 DISTRIBUTION REPORT " CTL-START-DATE
+               " THRU " CTL-END-DATE
+               DELIMITED BY SIZE INTO WS-HEADER-LINE
+           MOVE WS-HEADER-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+           PERFORM 3100-WRITE-ONE-BUCKET THRU 3100-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > 10
+           MOVE SPACES TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE SPACES TO RPT-RECORD
+           MOVE "TOTAL RECORDS" TO RPT-BUCKET-LABEL
+           MOVE WS-TOTAL-RECORDS TO RPT-COUNT
+           WRITE RPT-RECORD.
+       3000-EXIT.
+           EXIT.
+      ******************************************************************
+      * 3100-WRITE-ONE-BUCKET - ONE HISTOGRAM LINE FOR BUCKET
+      * WS-BUCKET-IDX.  THE BAR IS CAPPED AT 50 STARS SO A HEAVILY
+      * SKEWED BUCKET DOES NOT RUN THE LINE OFF THE REPORT.
+      ******************************************************************
+       3100-WRITE-ONE-BUCKET.
+           COMPUTE WS-BUCKET-LOW = (WS-BUCKET-IDX - 1) * 100000000
+           COMPUTE WS-BUCKET-HIGH = WS-BUCKET-LOW + 99999999
+           MOVE SPACES TO RPT-RECORD
+           STRING WS-BUCKET-LOW " - " WS-BUCKET-HIGH
+               DELIMITED BY SIZE INTO RPT-BUCKET-LABEL
+           MOVE WS-BUCKET-COUNT(WS-BUCKET-IDX) TO RPT-COUNT
+           MOVE SPACES TO RPT-BAR
+           IF WS-BUCKET-COUNT(WS-BUCKET-IDX) > 50
+               MOVE 50 TO WS-BAR-LENGTH
+           ELSE
+               MOVE WS-BUCKET-COUNT(WS-BUCKET-IDX) TO WS-BAR-LENGTH
+           END-IF
+           IF WS-BAR-LENGTH > 0
+               PERFORM 3110-ADD-ONE-STAR THRU 3110-EXIT
+                   VARYING WS-BAR-POSN FROM 1 BY 1
+                   UNTIL WS-BAR-POSN > WS-BAR-LENGTH
+           END-IF
+           WRITE RPT-RECORD.
+       3100-EXIT.
+           EXIT.
+       3110-ADD-ONE-STAR.
+           MOVE "*" TO RPT-BAR(WS-BAR-POSN:1).
+       3110-EXIT.
+           EXIT.
+      ******************************************************************
+      * 8000-TERMINATE - CLOSE WHATEVER IS STILL OPEN AND RETURN.
+      ******************************************************************
+       8000-TERMINATE.
+           CLOSE RANDRPT-AUDIT-FILE
+           CLOSE RANDRPT-REPORT-FILE.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM RANDRPT.
