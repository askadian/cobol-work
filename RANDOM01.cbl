@@ -4,8 +4,153 @@
       * Purpose: THIS PROGRAM CREATES A RANDOM NUMBER AND RETRUNS IT
       *          BACK TO THE CALLING MODULE.
       *          MODE:
-      *                 01 - RETURN PIC 9(09)
+      *                 01 - RETURN PIC 9(09), UNBOUNDED
+      *                 02 - RETURN PIC 9(09), BOUNDED TO THE RANGE
+      *                      LS-RANGE-LOW THRU LS-RANGE-HIGH
+      *                 03 - RETURN PIC 9(09), REPRODUCIBLE - SEEDED
+      *                      FROM LS-SEED-VALUE INSTEAD OF CurrentTime
+      *                 04 - RETURN LS-ALPHA-VAR, A RANDOM ALPHANUMERIC
+      *                      STRING LS-LENGTH CHARACTERS LONG, FOR
+      *                      TEST-DATA MASKING
+      *                 05 - RETURN LS-CATEGORY-VAR, ONE CATEGORY CODE
+      *                      PICKED FROM LS-WEIGHT-TABLE IN PROPORTION
+      *                      TO ITS WEIGHT, FOR STRATIFIED SAMPLING
+      *          EVERY CALL IS LOGGED TO THE RANDOM01-AUDIT-FILE
+      *          (TIMESTAMP, MODE REQUESTED, VALUE RETURNED).
+      *          MODES 01 AND 03 RE-DRAW INTERNALLY UNTIL THE VALUE
+      *          HAS NOT ALREADY BEEN ISSUED THIS RUN BY THAT SAME
+      *          MODE (SEE RANDOM01-ISSUED-FILE, KEYED ON MODE PLUS
+      *          VALUE) SO CALLERS NEVER SEE A DUPLICATE WITHIN ONE
+      *          JOB STEP.  MODE 02 DOES NOT - A SMALL CALLER RANGE
+      *          (E.G. "1 THRU 60") WOULD OTHERWISE RUN OUT OF UNIQUE
+      *          VALUES AND SPIN FOREVER ON ANY JOB THAT CALLS IT MORE
+      *          TIMES THAN THE RANGE HAS ROOM FOR.
       * Tectonics: cobc
+      * Modifications:
+      *   08/09/2026  AK  THE PARAMETER AREA IS NOW COPY RANDPARM
+      *                    INSTEAD OF A HAND-KEYED LS-VARIABLES GROUP,
+      *                    SHARED WITH EVERY CALLER'S OWN COPY OF THE
+      *                    SAME LAYOUT, SO THE TWO CAN NO LONGER DRIFT
+      *                    OUT OF STEP WITH EACH OTHER THE WAY A
+      *                    HAND-KEYED COPY ONCE DID.
+      *   08/09/2026  AK  MODE-02-BOUNDED-RANGE NO LONGER LEAVES THE
+      *                    TOP OF A FULL 0 THRU 999999999 REQUEST
+      *                    UNREACHABLE.  CAPPING WS-RANGE-SIZE AT
+      *                    999999999 WHILE LEAVING LS-RANGE-HIGH
+      *                    UNCHANGED MEANT THE RESCALED REMAINDER
+      *                    COULD NEVER REACH THE TOP VALUE; A FULL-
+      *                    RANGE REQUEST (RANGE SIZE EXACTLY
+      *                    1,000,000,000, THE ONLY WAY THE SIZE CAN
+      *                    OVERFLOW 9 DIGITS) NOW SKIPS RESCALING
+      *                    ENTIRELY AND RETURNS THE BASE DRAW AS-IS,
+      *                    SINCE A 1,000,000,000-VALUE DRAW SPACE
+      *                    MAPS ONTO A 1,000,000,000-VALUE RANGE
+      *                    ONE-FOR-ONE WITH NO BIAS AND NO RESCALING
+      *                    NEEDED.
+      *   08/09/2026  AK  LS-WEIGHT-COUNT IS NOW CLAMPED TO THE
+      *                    20-ENTRY SIZE OF LS-WEIGHT-TABLE BEFORE
+      *                    MODE-05-WEIGHTED-SELECT WALKS THE TABLE -
+      *                    A CALLER PASSING A COUNT OVER 20 COULD
+      *                    OTHERWISE DRIVE THE WALK PAST THE END OF
+      *                    THE TABLE INTO WHATEVER LINKAGE STORAGE
+      *                    FOLLOWS IT.
+      *   08/09/2026  AK  OPEN-RUN-FILES NOW CHECKS FILE STATUS AFTER
+      *                    EVERY OPEN (INCLUDING THE OPEN OUTPUT
+      *                    FALLBACK FOR RANDOM01-AUDIT-FILE) AND
+      *                    ABORTS THE CALL RATHER THAN FALLING THROUGH
+      *                    INTO CHECK-VALUE-UNIQUE WITH AN UNOPENED
+      *                    FILE, MATCHING THE PATTERN RANDBATCH,
+      *                    RANDMIX AND RANDRPT ALREADY USE FOR THEIR
+      *                    OWN FILE OPENS.
+      *   08/09/2026  AK  RANDOM01-ISSUED-FILE'S KEY IS NOW MODE PLUS
+      *                    VALUE (ISS-MODE/ISS-RND-VAR) INSTEAD OF
+      *                    JUST VALUE.  A MIXED-MODE RUN (E.G. A
+      *                    RANDMIX CONTROL FILE WITH BOTH MODE 01 AND
+      *                    MODE 03 LINES) COULD HAVE A MODE 01 DRAW
+      *                    COLLIDE WITH A VALUE MODE 03'S DETERMINISTIC
+      *                    SEQUENCE WOULD OTHERWISE PRODUCE, FORCING
+      *                    MODE 03 TO RE-ROLL AND BREAKING MODE 03'S
+      *                    SEED-REPLAY GUARANTEE IN EXACTLY THAT
+      *                    MIXED-MODE CASE.  SCOPING THE KEY BY MODE
+      *                    KEEPS EACH MODE'S ISSUED VALUES SEPARATE.
+      *   08/09/2026  AK  MODE 02 NO LONGER GOES THROUGH THE
+      *                    UNIQUENESS GUARD.  THE GUARD WAS ADDED FOR
+      *                    MODES 01/03'S FULL 9-DIGIT DRAWS; APPLIED TO
+      *                    A BOUNDED RANGE IT MEANT A SMALL RANGE (E.G.
+      *                    THE "RANDOM DELAY 1 THRU 60" CASE) WOULD
+      *                    RUN OUT OF UNIQUE VALUES AND HANG FOREVER
+      *                    ONCE CALLED MORE TIMES THAN THE RANGE HAS
+      *                    ROOM FOR - SOMETHING MODE 02 NEVER PROMISED
+      *                    NOT TO REPEAT IN THE FIRST PLACE.
+      *   08/09/2026  AK  MODE-05-WEIGHTED-SELECT NOW SKIPS THE DRAW
+      *                    ENTIRELY (RETURNING SPACES/ZERO) WHEN
+      *                    LS-WEIGHT-COUNT OR THE SUMMED WEIGHT IS
+      *                    ZERO, INSTEAD OF DIVIDING BY ZERO.
+      *   08/09/2026  AK  MODE-02-BOUNDED-RANGE NOW SWAPS LS-RANGE-LOW
+      *                    AND LS-RANGE-HIGH IF PASSED IN BACKWARDS,
+      *                    AND CAPS THE RANGE SIZE AT 999999999 BEFORE
+      *                    IT IS MOVED INTO THE 9-DIGIT WS-RANGE-SIZE,
+      *                    SINCE A FULL 0 THRU 999999999 REQUEST IS
+      *                    ONE DIGIT TOO WIDE FOR WS-RANGE-SIZE AND
+      *                    WAS WRAPPING TO ZERO AND ABENDING THE
+      *                    REJECTION-SAMPLING DIVIDE.
+      *   08/09/2026  AK  RANDOM01-ISSUED-FILE IS NOW OPENED OUTPUT
+      *                    (FORCING A FRESH EMPTY FILE) BEFORE BEING
+      *                    REOPENED I-O, INSTEAD OF OPENING I-O ON
+      *                    WHATEVER THE PRIOR RUN LEFT BEHIND.  VALUES
+      *                    ISSUED ARE ONLY MEANT TO BE TRACKED FOR THE
+      *                    CURRENT RUN; LEAVING THE OLD FILE IN PLACE
+      *                    MADE EVERY RUN REJECT VALUES A COMPLETELY
+      *                    SEPARATE JOB HAD ISSUED, AND BROKE MODE 03
+      *                    SINCE A REPLAY WITH THE SAME LS-SEED-VALUE
+      *                    COLLIDED WITH ITS OWN EARLIER RUN'S VALUES
+      *                    AND WAS FORCED ON TO A DIFFERENT SEQUENCE.
+      *   08/09/2026  AK  ADDED MODE 05 - WEIGHTED/STRATIFIED CATEGORY
+      *                    SELECTION.  CALLER LOADS LS-WEIGHT-TABLE
+      *                    WITH UP TO 20 CATEGORY-CODE/WEIGHT PAIRS
+      *                    AND GETS BACK ONE CATEGORY CODE, DRAWN IN
+      *                    PROPORTION TO ITS WEIGHT, SO AUDIT SAMPLING
+      *                    JOBS CAN PULL A DOLLAR-BAND-WEIGHTED PICK
+      *                    WITHOUT BUCKETING THE MATH THEMSELVES.
+      *   08/09/2026  AK  ADDED MODE 04 - RANDOM ALPHANUMERIC STRING
+      *                    FOR TEST-DATA MASKING JOBS.  CALLER SUPPLIES
+      *                    THE DESIRED LENGTH IN LS-LENGTH AND GETS
+      *                    THE STRING BACK IN LS-ALPHA-VAR.
+      *   08/09/2026  AK  ADDED A WITHIN-RUN UNIQUENESS GUARD.  EACH
+      *                    VALUE ISSUED BY MODES 01-03 IS RECORDED IN
+      *                    RANDOM01-ISSUED-FILE (INDEXED ON THE
+      *                    VALUE); IF A FRESH DRAW COLLIDES WITH ONE
+      *                    ALREADY ISSUED THIS RUN IT IS SILENTLY
+      *                    RE-ROLLED UNTIL IT FINDS ONE THAT IS NOT.
+      *   08/09/2026  AK  ADDED A CALL-AUDIT LOG.  EVERY CALL NOW
+      *                    APPENDS A RECORD TO RANDOM01-AUDIT-FILE
+      *                    SHOWING WHEN IT RAN, WHICH MODE WAS
+      *                    REQUESTED AND WHAT LS-RND-VAR CAME BACK,
+      *                    SO AUDITORS CAN RECONSTRUCT A SAMPLE RUN
+      *                    AFTER THE FACT.
+      *   08/09/2026  AK  ADDED MODE 03 - REPRODUCIBLE-SEED RANDOM
+      *                    NUMBER FOR QA REGRESSION TESTS.  CALLER
+      *                    SUPPLIES LS-SEED-VALUE; THE DRAW IS BUILT
+      *                    FROM THE SEED PLUS AN IN-RUN SEQUENCE
+      *                    COUNTER INSTEAD OF CurrentTime, SO THE SAME
+      *                    SEED PRODUCES THE SAME SEQUENCE OF VALUES
+      *                    ACROSS SEPARATE RUNS OF THE CALLING JOB.
+      *   08/09/2026  AK  ADDED MODE 02 - BOUNDED-RANGE RANDOM NUMBER.
+      *                    CALLER SUPPLIES LS-RANGE-LOW/LS-RANGE-HIGH
+      *                    AND GETS BACK A VALUE ALREADY RESCALED INTO
+      *                    THAT RANGE, USING A REJECTION DRAW AGAINST
+      *                    THE LARGEST MULTIPLE OF THE RANGE SIZE SO
+      *                    THE RESULT IS NOT MODULO-BIASED.
+      *   08/09/2026  AK  LS-DATA WAS DOCUMENTED AS A MODE SELECTOR BUT
+      *                    WAS NEVER READ BY MAIN-PROCEDURE.  MAIN-
+      *                    PROCEDURE NOW EVALUATES LS-DATA AND ROUTES
+      *                    TO A PARAGRAPH PER MODE.  LS-DATA WIDENED
+      *                    FROM PIC X TO PIC 9(02) SO IT CAN ACTUALLY
+      *                    HOLD THE TWO-DIGIT MODE CODES THE BANNER
+      *                    ABOVE DOCUMENTS.  STOP RUN CHANGED TO
+      *                    GOBACK SINCE THIS IS A CALLED SUBPROGRAM
+      *                    AND STOP RUN WAS ENDING THE WHOLE JOB ON
+      *                    THE FIRST CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -16,10 +161,35 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT RANDOM01-AUDIT-FILE
+               ASSIGN TO "RANDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RANDOM01-ISSUED-FILE
+               ASSIGN TO "RANDISS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ISS-KEY
+               FILE STATUS IS WS-ISSUED-FILE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  RANDOM01-AUDIT-FILE.
+       01 AUDIT-RECORD.
+           10 AUD-CURRENT-DATE PIC 9(08).
+           10 AUD-CURRENT-TIME.
+               20  AUD-HOUR    PIC 99.
+               20  AUD-MINUTE  PIC 99.
+               20  AUD-MS      PIC 9(4).
+           10 AUD-MODE         PIC 9(02).
+           10 AUD-RND-VAR      PIC 9(09).
+       FD  RANDOM01-ISSUED-FILE.
+       01 ISSUED-RECORD.
+           10 ISS-KEY.
+               15 ISS-MODE      PIC 9(02).
+               15 ISS-RND-VAR   PIC 9(09).
        WORKING-STORAGE SECTION.
       *-----------------------
        01 WS-VARIBALES.
@@ -29,26 +199,431 @@
                20  CurrentHour     PIC 99.
                20  CurrentMinute   PIC 99.
                20  CurrentMS       PIC 9(4).
+           10 WS-BASE-DRAW PIC 9(09).
+           10 WS-RANGE-SIZE PIC 9(09).
+           10 WS-RANGE-SIZE-WORK PIC 9(10) COMP.
+           10 WS-RANGE-SWAP PIC 9(09).
+           10 WS-UPPER-LIMIT PIC 9(09).
+           10 WS-QUOTIENT PIC 9(09).
+           10 WS-REMAINDER PIC 9(09).
+           10 WS-SEED-SEQUENCE-NBR PIC 9(09) COMP.
+           10 WS-SEED-WORK PIC 9(15).
+           10 WS-CANDIDATE-VALUE PIC 9(09).
+           10 WS-DRAW-COUNTER PIC 9(09) COMP.
+           10 WS-AUDIT-FILE-STATUS PIC XX.
+           10 WS-ISSUED-FILE-STATUS PIC XX.
+           10 WS-FILES-OPEN-SWITCH PIC X VALUE "N".
+               88 WS-FILES-ARE-OPEN        VALUE "Y".
+           10 WS-OPEN-FAILED-SWITCH PIC X VALUE "N".
+               88 WS-OPEN-FAILED           VALUE "Y".
+           10 WS-UNIQUE-SWITCH PIC X VALUE "N".
+               88 WS-VALUE-IS-UNIQUE        VALUE "Y".
+           10 WS-ALPHA-CHARS PIC X(36) VALUE
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+           10 WS-ALPHA-SUBSCRIPT PIC 9(02).
+           10 WS-ALPHA-POSN PIC 9(02) COMP.
+           10 WS-ALPHA-MAX-LENGTH PIC 9(02) COMP VALUE 40.
+           10 WS-TOTAL-WEIGHT PIC 9(07).
+           10 WS-WEIGHT-DRAW PIC 9(07).
+           10 WS-WEIGHT-ACCUM PIC 9(07).
+           10 WS-WEIGHT-SUBSCRIPT PIC 9(02) COMP.
+           10 WS-WEIGHT-FOUND-SWITCH PIC X VALUE "N".
+               88 WS-WEIGHT-FOUND          VALUE "Y".
+           10 WS-WEIGHT-COUNT-LIMIT PIC S9(04) COMP.
        LINKAGE SECTION.
-       01 LS-VARIABLES.
-           10 LS-PARMS.
-               15 LS-LENGTH   PIC S9(04) COMP.
-               15 LS-DATA     PIC X.
-           10 LS-RETURN-AREA.
-               15 LS-RND-VAR  PIC 9(09).
+      * LS-VARIABLES IS THE RANDPARM LAYOUT (SEE THAT MEMBER) WITH
+      * FIELD NAMES PREFIXED LS - THE SAME LAYOUT EVERY CALLER COPIES
+      * WITH A RND PREFIX TO BUILD THE AREA IT PASSES IN.
+           COPY RANDPARM
+               REPLACING ==PREFIX-VARIABLES== BY ==LS-VARIABLES==
+                 ==PREFIX-PARMS== BY ==LS-PARMS==
+                 ==PREFIX-LENGTH== BY ==LS-LENGTH==
+                 ==PREFIX-DATA== BY ==LS-DATA==
+                 ==PREFIX-RANGE-LOW== BY ==LS-RANGE-LOW==
+                 ==PREFIX-RANGE-HIGH== BY ==LS-RANGE-HIGH==
+                 ==PREFIX-SEED-VALUE== BY ==LS-SEED-VALUE==
+                 ==PREFIX-WEIGHT-COUNT== BY ==LS-WEIGHT-COUNT==
+                 ==PREFIX-WEIGHT-TABLE== BY ==LS-WEIGHT-TABLE==
+                 ==PREFIX-WEIGHT-CODE== BY ==LS-WEIGHT-CODE==
+                 ==PREFIX-WEIGHT-VALUE== BY ==LS-WEIGHT-VALUE==
+                 ==PREFIX-RETURN-AREA== BY ==LS-RETURN-AREA==
+                 ==PREFIX-RND-VAR== BY ==LS-RND-VAR==
+                 ==PREFIX-ALPHA-VAR== BY ==LS-ALPHA-VAR==
+                 ==PREFIX-CATEGORY-VAR== BY ==LS-CATEGORY-VAR==.
        PROCEDURE DIVISION USING LS-VARIABLES.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
-      * The main procedure of the program
+      * The main procedure of the program.  LS-DATA selects which
+      * mode of random generation the caller wants; unrecognised
+      * modes default to MODE 01 so existing callers are unaffected.
+      * Every call is logged to the audit file before returning.
       **
+           IF NOT WS-FILES-ARE-OPEN
+               PERFORM OPEN-RUN-FILES THRU OPEN-RUN-FILES-EXIT
+               IF WS-OPEN-FAILED
+                   GOBACK
+               END-IF
+           END-IF
+           EVALUATE LS-DATA
+               WHEN 01
+                   PERFORM MODE-01-UNBOUNDED-RANDOM
+                       THRU MODE-01-UNBOUNDED-RANDOM-EXIT
+               WHEN 02
+                   PERFORM MODE-02-BOUNDED-RANGE
+                       THRU MODE-02-BOUNDED-RANGE-EXIT
+               WHEN 03
+                   PERFORM MODE-03-SEEDED-RANDOM
+                       THRU MODE-03-SEEDED-RANDOM-EXIT
+               WHEN 04
+                   PERFORM MODE-04-ALPHANUMERIC
+                       THRU MODE-04-ALPHANUMERIC-EXIT
+               WHEN 05
+                   PERFORM MODE-05-WEIGHTED-SELECT
+                       THRU MODE-05-WEIGHTED-SELECT-EXIT
+               WHEN OTHER
+                   PERFORM MODE-01-UNBOUNDED-RANDOM
+                       THRU MODE-01-UNBOUNDED-RANDOM-EXIT
+           END-EVALUATE
+           PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT
+           GOBACK.
+      **
+      * Opens the files this program maintains across the life of
+      * the run.  OPEN EXTEND appends to the audit file if it
+      * already exists; if it does not, EXTEND fails and OUTPUT
+      * creates it.  RANDOM01-ISSUED-FILE, by contrast, is always
+      * recreated empty by OPEN OUTPUT - the values it tracks are
+      * only meant to be unique within THIS run (or, for MODE 03,
+      * reproducible from the start of THIS run); carrying them over
+      * from a prior run would make every later run reject values a
+      * completely separate job already issued, and would break MODE
+      * 03's replay guarantee by forcing its sequence counter to skip
+      * ahead of where run 1 left off.  Run once per job step, on the
+      * first call.  Every OPEN's FILE STATUS is checked; a failure
+      * displays a diagnostic, sets RETURN-CODE, and leaves
+      * WS-FILES-ARE-OPEN false so MAIN-PROCEDURE GOBACKs without
+      * dispatching a mode or touching either file again.
+      **
+       OPEN-RUN-FILES.
+           OPEN EXTEND RANDOM01-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RANDOM01-AUDIT-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "RANDOM01: UNABLE TO OPEN RANDAUD, STATUS = "
+                       WS-AUDIT-FILE-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET WS-OPEN-FAILED TO TRUE
+                   GO TO OPEN-RUN-FILES-EXIT
+               END-IF
+           END-IF
+           OPEN OUTPUT RANDOM01-ISSUED-FILE
+           IF WS-ISSUED-FILE-STATUS NOT = "00"
+               DISPLAY "RANDOM01: UNABLE TO OPEN RANDISS, STATUS = "
+                   WS-ISSUED-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-OPEN-FAILED TO TRUE
+               GO TO OPEN-RUN-FILES-EXIT
+           END-IF
+           CLOSE RANDOM01-ISSUED-FILE
+           OPEN I-O RANDOM01-ISSUED-FILE
+           IF WS-ISSUED-FILE-STATUS NOT = "00"
+               DISPLAY "RANDOM01: UNABLE TO REOPEN RANDISS, STATUS = "
+                   WS-ISSUED-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET WS-OPEN-FAILED TO TRUE
+               GO TO OPEN-RUN-FILES-EXIT
+           END-IF
+           SET WS-FILES-ARE-OPEN TO TRUE.
+       OPEN-RUN-FILES-EXIT.
+           EXIT.
+      **
+      * Appends one audit record per call: when it ran, which mode
+      * was requested, and what LS-RND-VAR came back.
+      **
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUD-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT CURRENTTIME FROM TIME
+           MOVE CURRENTTIME TO AUD-CURRENT-TIME
+           MOVE LS-DATA TO AUD-MODE
+           MOVE LS-RND-VAR TO AUD-RND-VAR
+           WRITE AUDIT-RECORD.
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      **
+      * MODE 01 - unbounded PIC 9(09) random number, seeded off
+      * CurrentTime exactly as this program has always done.
+      **
+       MODE-01-UNBOUNDED-RANDOM.
+           PERFORM MODE-01-DRAW-AND-CHECK
+               THRU MODE-01-DRAW-AND-CHECK-EXIT
+               WITH TEST AFTER
+               UNTIL WS-VALUE-IS-UNIQUE
+           MOVE WS-CANDIDATE-VALUE TO LS-RND-VAR.
+       MODE-01-UNBOUNDED-RANDOM-EXIT.
+           EXIT.
+      **
+      * Draws a fresh value and checks it against this run's issued
+      * file; re-entered by the PERFORM ... UNTIL above whenever the
+      * draw collides with a value already issued this run.
+      **
+       MODE-01-DRAW-AND-CHECK.
+           PERFORM GENERATE-BASE-DRAW THRU GENERATE-BASE-DRAW-EXIT
+           MOVE WS-BASE-DRAW TO WS-CANDIDATE-VALUE
+           PERFORM CHECK-VALUE-UNIQUE THRU CHECK-VALUE-UNIQUE-EXIT.
+       MODE-01-DRAW-AND-CHECK-EXIT.
+           EXIT.
+      **
+      * MODE 02 - random number rescaled into the caller's range
+      * (LS-RANGE-LOW thru LS-RANGE-HIGH, inclusive).  Values drawn
+      * at or above the largest multiple of the range size are
+      * rejected and redrawn so the remainder used below is not
+      * modulo-biased toward the low end of the range.  LS-RANGE-LOW
+      * and LS-RANGE-HIGH are swapped if passed in backwards, and the
+      * range size is computed into the 10-digit WS-RANGE-SIZE-WORK
+      * since the natural "full unbounded range" call (LOW 0, HIGH
+      * 999999999) computes a size of 1,000,000,000 - one digit too
+      * wide for the 9-digit WS-RANGE-SIZE used by the rejection-
+      * sampling DIVIDE below.  That exact size is also the only way
+      * WS-RANGE-SIZE-WORK can exceed 999999999 (LS-RANGE-HIGH and
+      * LS-RANGE-LOW are themselves 9-digit fields), and it means the
+      * caller's range already covers the whole 9-digit draw space
+      * one-for-one, so that case is handled by using the base draw
+      * directly with no rescaling needed and no modulo bias
+      * possible.  UNLIKE MODES 01 AND 03, THE RESULT IS NOT RUN
+      * THROUGH THE UNIQUENESS GUARD - A BOUNDED RANGE IS OFTEN TOO
+      * SMALL TO HAND OUT A FRESH VALUE ON EVERY CALL (A JOB CALLING
+      * "RANGE 1 THRU 60" MORE THAN 60 TIMES WOULD OTHERWISE HANG
+      * FOREVER), SO MODE 02 CALLERS SEE REPEATS ACROSS CALLS JUST AS
+      * THEY ALWAYS HAVE.
+      **
+       MODE-02-BOUNDED-RANGE.
+           IF LS-RANGE-LOW > LS-RANGE-HIGH
+               MOVE LS-RANGE-LOW TO WS-RANGE-SWAP
+               MOVE LS-RANGE-HIGH TO LS-RANGE-LOW
+               MOVE WS-RANGE-SWAP TO LS-RANGE-HIGH
+           END-IF
+           COMPUTE WS-RANGE-SIZE-WORK =
+               LS-RANGE-HIGH - LS-RANGE-LOW + 1
+           IF WS-RANGE-SIZE-WORK > 999999999
+               PERFORM GENERATE-BASE-DRAW THRU GENERATE-BASE-DRAW-EXIT
+               MOVE WS-BASE-DRAW TO WS-CANDIDATE-VALUE
+           ELSE
+               MOVE WS-RANGE-SIZE-WORK TO WS-RANGE-SIZE
+               MOVE 999999999 TO WS-UPPER-LIMIT
+               DIVIDE WS-UPPER-LIMIT BY WS-RANGE-SIZE
+                   GIVING WS-QUOTIENT
+               COMPUTE WS-UPPER-LIMIT = WS-QUOTIENT * WS-RANGE-SIZE
+               PERFORM MODE-02-DRAW-AND-RESCALE
+                   THRU MODE-02-DRAW-AND-RESCALE-EXIT
+           END-IF
+           MOVE WS-CANDIDATE-VALUE TO LS-RND-VAR.
+       MODE-02-BOUNDED-RANGE-EXIT.
+           EXIT.
+      **
+      * Draws a value and rescales it into the caller's range.  The
+      * draw is rejection-sampled against WS-UPPER-LIMIT (see above)
+      * but, unlike the other modes' draw-and-check paragraphs, is not
+      * checked against RANDOM01-ISSUED-FILE.
+      **
+       MODE-02-DRAW-AND-RESCALE.
+           PERFORM GENERATE-BASE-DRAW THRU GENERATE-BASE-DRAW-EXIT
+               WITH TEST AFTER
+               UNTIL WS-BASE-DRAW < WS-UPPER-LIMIT
+           DIVIDE WS-BASE-DRAW BY WS-RANGE-SIZE
+               GIVING WS-QUOTIENT REMAINDER WS-REMAINDER
+           COMPUTE WS-CANDIDATE-VALUE = LS-RANGE-LOW + WS-REMAINDER.
+       MODE-02-DRAW-AND-RESCALE-EXIT.
+           EXIT.
+      **
+      * MODE 03 - reproducible random number for QA regression runs.
+      * The draw is built from the caller's LS-SEED-VALUE plus a
+      * sequence counter that advances on every MODE 03 call, instead
+      * of from CurrentTime, so the same seed replays the same
+      * sequence of values across separate runs of the calling job.
+      **
+       MODE-03-SEEDED-RANDOM.
+           PERFORM MODE-03-DRAW-AND-CHECK
+               THRU MODE-03-DRAW-AND-CHECK-EXIT
+               WITH TEST AFTER
+               UNTIL WS-VALUE-IS-UNIQUE
+           MOVE WS-CANDIDATE-VALUE TO LS-RND-VAR.
+       MODE-03-SEEDED-RANDOM-EXIT.
+           EXIT.
+      **
+      * Draws a deterministic value and checks it against this run's
+      * issued file; re-entered by the PERFORM ... UNTIL above on a
+      * collision (the sequence counter inside GENERATE-SEEDED-DRAW
+      * still advances, so the replayed sequence stays deterministic).
+      **
+       MODE-03-DRAW-AND-CHECK.
+           PERFORM GENERATE-SEEDED-DRAW THRU GENERATE-SEEDED-DRAW-EXIT
+           MOVE WS-BASE-DRAW TO WS-CANDIDATE-VALUE
+           PERFORM CHECK-VALUE-UNIQUE THRU CHECK-VALUE-UNIQUE-EXIT.
+       MODE-03-DRAW-AND-CHECK-EXIT.
+           EXIT.
+      **
+      * MODE 04 - random alphanumeric string of LS-LENGTH characters,
+      * for building dummy account numbers and reference codes in
+      * non-production data-masking jobs.  LS-LENGTH is clamped to
+      * WS-ALPHA-MAX-LENGTH, the size of LS-ALPHA-VAR.
+      **
+       MODE-04-ALPHANUMERIC.
+           MOVE ZERO TO LS-RND-VAR
+           MOVE SPACES TO LS-ALPHA-VAR
+           IF LS-LENGTH > WS-ALPHA-MAX-LENGTH OR LS-LENGTH < 1
+               MOVE WS-ALPHA-MAX-LENGTH TO LS-LENGTH
+           END-IF
+           PERFORM BUILD-ALPHA-CHARACTER
+               THRU BUILD-ALPHA-CHARACTER-EXIT
+               VARYING WS-ALPHA-POSN FROM 1 BY 1
+               UNTIL WS-ALPHA-POSN > LS-LENGTH.
+       MODE-04-ALPHANUMERIC-EXIT.
+           EXIT.
+      **
+      * Draws one character from WS-ALPHA-CHARS into position
+      * WS-ALPHA-POSN of LS-ALPHA-VAR.
+      **
+       BUILD-ALPHA-CHARACTER.
+           PERFORM GENERATE-BASE-DRAW THRU GENERATE-BASE-DRAW-EXIT
+           DIVIDE WS-BASE-DRAW BY 36
+               GIVING WS-QUOTIENT REMAINDER WS-ALPHA-SUBSCRIPT
+           ADD 1 TO WS-ALPHA-SUBSCRIPT
+           MOVE WS-ALPHA-CHARS(WS-ALPHA-SUBSCRIPT:1)
+               TO LS-ALPHA-VAR(WS-ALPHA-POSN:1).
+       BUILD-ALPHA-CHARACTER-EXIT.
+           EXIT.
+      **
+      * MODE 05 - picks one category code out of LS-WEIGHT-TABLE
+      * (LS-WEIGHT-COUNT entries in use) in proportion to its weight,
+      * for dollar-band style stratified audit sampling.  A single
+      * base draw is rescaled to 1 thru the total weight and the
+      * table is walked, accumulating weights, until the running
+      * total reaches the draw.  If the caller passes an empty table
+      * (LS-WEIGHT-COUNT = 0) or one whose weights sum to zero, the
+      * draw is skipped entirely and LS-CATEGORY-VAR/LS-RND-VAR are
+      * left at spaces/zero, rather than dividing by a zero total
+      * weight.  LS-WEIGHT-COUNT is clamped to WS-WEIGHT-COUNT-LIMIT
+      * (the table's OCCURS 20 size) so a caller passing a count over
+      * 20 cannot drive the table-walk below past the end of
+      * LS-WEIGHT-TABLE into whatever LINKAGE storage follows it.
+      **
+       MODE-05-WEIGHTED-SELECT.
+           MOVE SPACES TO LS-CATEGORY-VAR
+           MOVE ZERO TO LS-RND-VAR
+           IF LS-WEIGHT-COUNT > 20
+               MOVE 20 TO WS-WEIGHT-COUNT-LIMIT
+           ELSE
+               MOVE LS-WEIGHT-COUNT TO WS-WEIGHT-COUNT-LIMIT
+           END-IF
+           PERFORM SUM-WEIGHT-TABLE THRU SUM-WEIGHT-TABLE-EXIT
+           IF WS-WEIGHT-COUNT-LIMIT > 0 AND WS-TOTAL-WEIGHT > 0
+               PERFORM GENERATE-BASE-DRAW THRU GENERATE-BASE-DRAW-EXIT
+               DIVIDE WS-BASE-DRAW BY WS-TOTAL-WEIGHT
+                   GIVING WS-QUOTIENT REMAINDER WS-WEIGHT-DRAW
+               ADD 1 TO WS-WEIGHT-DRAW
+               MOVE WS-WEIGHT-DRAW TO LS-RND-VAR
+               MOVE ZERO TO WS-WEIGHT-ACCUM
+               MOVE "N" TO WS-WEIGHT-FOUND-SWITCH
+               MOVE 1 TO WS-WEIGHT-SUBSCRIPT
+               PERFORM FIND-WEIGHTED-CATEGORY
+                   THRU FIND-WEIGHTED-CATEGORY-EXIT
+                   WITH TEST AFTER
+                   UNTIL WS-WEIGHT-FOUND
+                      OR WS-WEIGHT-SUBSCRIPT > WS-WEIGHT-COUNT-LIMIT
+           END-IF.
+       MODE-05-WEIGHTED-SELECT-EXIT.
+           EXIT.
+      **
+      * Totals the weights of the WS-WEIGHT-COUNT-LIMIT active entries
+      * in LS-WEIGHT-TABLE into WS-TOTAL-WEIGHT.
+      **
+       SUM-WEIGHT-TABLE.
+           MOVE ZERO TO WS-TOTAL-WEIGHT
+           PERFORM ADD-ONE-WEIGHT THRU ADD-ONE-WEIGHT-EXIT
+               VARYING WS-WEIGHT-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-WEIGHT-SUBSCRIPT > WS-WEIGHT-COUNT-LIMIT.
+       SUM-WEIGHT-TABLE-EXIT.
+           EXIT.
+       ADD-ONE-WEIGHT.
+           ADD LS-WEIGHT-VALUE(WS-WEIGHT-SUBSCRIPT) TO WS-TOTAL-WEIGHT.
+       ADD-ONE-WEIGHT-EXIT.
+           EXIT.
+      **
+      * Walks LS-WEIGHT-TABLE from WS-WEIGHT-SUBSCRIPT, accumulating
+      * weights into WS-WEIGHT-ACCUM, until the accumulated weight
+      * reaches WS-WEIGHT-DRAW - the entry where that happens is the
+      * one selected.
+      **
+       FIND-WEIGHTED-CATEGORY.
+           ADD LS-WEIGHT-VALUE(WS-WEIGHT-SUBSCRIPT) TO WS-WEIGHT-ACCUM
+           IF WS-WEIGHT-ACCUM >= WS-WEIGHT-DRAW
+               MOVE LS-WEIGHT-CODE(WS-WEIGHT-SUBSCRIPT)
+                   TO LS-CATEGORY-VAR
+               MOVE "Y" TO WS-WEIGHT-FOUND-SWITCH
+           ELSE
+               ADD 1 TO WS-WEIGHT-SUBSCRIPT
+           END-IF.
+       FIND-WEIGHTED-CATEGORY-EXIT.
+           EXIT.
+      **
+      * Builds a deterministic draw from LS-SEED-VALUE, running it
+      * through the same rescale arithmetic GENERATE-BASE-DRAW uses
+      * so the output looks and behaves like any other 9-digit draw.
+      **
+       GENERATE-SEEDED-DRAW.
+           ADD 1 TO WS-SEED-SEQUENCE-NBR
+           COMPUTE WS-SEED-WORK = LS-SEED-VALUE + WS-SEED-SEQUENCE-NBR
+           DIVIDE WS-SEED-WORK BY 10000
+               GIVING WS-SEED-WORK REMAINDER CurrentMS
+           IF CurrentMS = ZERO
+               MOVE 1 TO CurrentMS
+           END-IF
+           MOVE WS-SEED-WORK TO WS-TIME2
+           COMPUTE WS-TIME2 = WS-TIME2 * 1000/CurrentMS
+                              + 100*CurrentMS
+           MOVE WS-TIME2 TO WS-BASE-DRAW.
+       GENERATE-SEEDED-DRAW-EXIT.
+           EXIT.
+      **
+      * Checks WS-CANDIDATE-VALUE against RANDOM01-ISSUED-FILE, the
+      * record of values this mode has already handed out this run
+      * (ISS-KEY is LS-DATA plus the value, so modes 01 and 03 track
+      * their issued values separately and cannot collide with each
+      * other).  If it has not been issued yet by this mode, records
+      * it and reports unique; otherwise reports not-unique so the
+      * caller's draw-and-check loop rolls again.
+      **
+       CHECK-VALUE-UNIQUE.
+           MOVE LS-DATA TO ISS-MODE
+           MOVE WS-CANDIDATE-VALUE TO ISS-RND-VAR
+           READ RANDOM01-ISSUED-FILE
+               INVALID KEY
+                   MOVE "Y" TO WS-UNIQUE-SWITCH
+                   WRITE ISSUED-RECORD
+               NOT INVALID KEY
+                   MOVE "N" TO WS-UNIQUE-SWITCH
+           END-READ.
+       CHECK-VALUE-UNIQUE-EXIT.
+           EXIT.
+      **
+      * Common draw routine used by every mode: produces a fresh
+      * 9-digit value in WS-BASE-DRAW from the system clock.
+      * WS-DRAW-COUNTER is folded in so that two calls issued close
+      * enough together to land on the same clock tick still come
+      * out different, which is what lets the uniqueness-guard
+      * re-roll loops above terminate instead of spinning forever.
+      **
+       GENERATE-BASE-DRAW.
            INITIALIZE WS-TIME
-            ACCEPT CURRENTTIME FROM TIME
-            MOVE CURRENTTIME TO WS-TIME
-            MOVE WS-TIME TO WS-TIME2
-            COMPUTE WS-TIME2 = WS-TIME2 * 1000/CurrentMS
-                               + 100*CurrentMS
-            MOVE WS-TIME2 TO WS-TIME
-            STOP RUN.
+           ADD 1 TO WS-DRAW-COUNTER
+           ACCEPT CURRENTTIME FROM TIME
+           MOVE CURRENTTIME TO WS-TIME
+           MOVE WS-TIME TO WS-TIME2
+           COMPUTE WS-TIME2 = WS-TIME2 * 1000/CurrentMS
+                              + 100*CurrentMS
+           ADD WS-DRAW-COUNTER TO WS-TIME2
+           MOVE WS-TIME2 TO WS-BASE-DRAW.
+       GENERATE-BASE-DRAW-EXIT.
+           EXIT.
       ** add other procedures here
        END PROGRAM RANDOM01.
